@@ -11,11 +11,28 @@
 	   INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT STUDENT-MASTER
-			   ASSIGN TO 'C:\COBOL\STDNTMST.DAT'
-	           ORGANIZATION IS LINE SEQUENTIAL.
+			   ASSIGN TO CB-STUDENT-MASTER-PATH
+	           ORGANIZATION IS INDEXED
+			   ACCESS MODE IS SEQUENTIAL
+			   RECORD KEY IS I-ID
+			   FILE STATUS IS CB-MASTER-STATUS.
 		   SELECT PRTOUT
-			   ASSIGN TO 'C:\COBOL\STDTRPT.PRT'
+			   ASSIGN TO CB-PRTOUT-PATH
 			   ORGANIZATION IS RECORD SEQUENTIAL.
+		   SELECT EXCPOUT
+			   ASSIGN TO 'C:\COBOL\STDEXCP.DAT'
+			   ORGANIZATION IS LINE SEQUENTIAL.
+		   SELECT PAYEXTRACT
+			   ASSIGN TO 'C:\COBOL\STDPAY.DAT'
+			   ORGANIZATION IS LINE SEQUENTIAL.
+		   SELECT RATESFILE
+			   ASSIGN TO 'C:\COBOL\TAXRATE.DAT'
+			   ORGANIZATION IS LINE SEQUENTIAL
+			   FILE STATUS IS CB-RATES-STATUS.
+		   SELECT CHKPTFILE
+			   ASSIGN TO 'C:\COBOL\STDCKPT.DAT'
+			   ORGANIZATION IS LINE SEQUENTIAL
+			   FILE STATUS IS CB-CKPT-STATUS.
 
        data division.
 	   FILE SECTION.
@@ -25,15 +42,8 @@
 		   LABEL RECORD IS STANDARD
 		   DATA RECORD IS I-REC
 	       RECORD CONTAINS 49 CHARACTERS.
-		   01 I-REC.
-			   05 I-ID                    PIC X(7).
-			   05 I-NAME.
-				   10 I-LNAME             PIC X(15).
-				   10 I-FNAME             PIC X(15).
-				   10 I-INIT              PIC X.
-			   05 I-GPA                   PIC 9V99.
-		       05 I-EX-STRT-SAL           PIC 9(6)V99.
-               
+	       COPY STDNTREC.
+
 
 	   FD  PRTOUT
 		   LABEL RECORD IS OMITTED
@@ -42,6 +52,54 @@
 		   LINAGE IS 60 WITH FOOTING AT 56.
 		   01 PRTLINE                     PIC X(132).
 
+	   FD  EXCPOUT
+		   LABEL RECORD IS STANDARD
+		   DATA RECORD IS EX-REC
+		   RECORD CONTAINS 49 CHARACTERS.
+		   01 EX-REC.
+			   05 EX-ID                   PIC X(7).
+			   05 FILLER                  PIC X(2).
+			   05 EX-RAW-GPA              PIC X(3).
+			   05 FILLER                  PIC X(2).
+			   05 EX-REASON               PIC X(30).
+			   05 FILLER                  PIC X(5).
+
+	   FD  PAYEXTRACT
+		   LABEL RECORD IS STANDARD
+		   DATA RECORD IS PAY-REC
+		   RECORD CONTAINS 49 CHARACTERS.
+		   01 PAY-REC.
+			   05 PAY-ID                  PIC X(7).
+			   05 FILLER                  PIC X(1).
+			   05 PAY-LNAME               PIC X(15).
+			   05 FILLER                  PIC X(1).
+			   05 PAY-FNAME               PIC X(15).
+			   05 FILLER                  PIC X(1).
+			   05 PAY-SALARY              PIC 9(7)V99.
+
+	   FD  RATESFILE
+		   LABEL RECORD IS STANDARD
+		   DATA RECORD IS RT-REC
+		   RECORD CONTAINS 19 CHARACTERS.
+		   01 RT-REC.
+			   05 RT-LOW-SAL              PIC 9(6)V99.
+			   05 RT-HIGH-SAL             PIC 9(6)V99.
+			   05 RT-RATE                 PIC V999.
+
+	   FD  CHKPTFILE
+		   LABEL RECORD IS STANDARD
+		   DATA RECORD IS CP-REC
+		   RECORD CONTAINS 43 CHARACTERS.
+		   01 CP-REC.
+			   05 CP-COUNT                PIC 9(4).
+			   05 CP-LAST-ID              PIC X(7).
+			   05 CP-STUCTR               PIC 9(4).
+			   05 CP-PCTR                 PIC 9(4).
+			   05 CP-BAND                 PIC 9.
+			   05 CP-BANDCTR              PIC 9(4).
+			   05 CP-GPA-SUM              PIC 9(6)V99.
+			   05 CP-SAL-SUM              PIC 9(9)V99.
+
        working-storage section.
        01  MISC.
            05  EOF                   PIC X        VALUE 'F'.
@@ -50,10 +108,81 @@
                10  CURRENT-MONTH     PIC XX.
                10  CURRENT-DAY       PIC XX.
                10  CURRENT-TIME      PIC X(11).
-           05  C-PCTR                PIC 99       VALUE 0.
-           05  C-STUCTR              PIC 99       VALUE 0.
+           05  C-PCTR                PIC 9(4)     VALUE 0.
+           05  C-STUCTR              PIC 9(4)     VALUE 0.
+           05  C-EXCTR               PIC 9(4)     VALUE 0.
+           05  C-GPA-SUM             PIC 9(6)V99  VALUE 0.
+           05  C-SAL-SUM             PIC 9(9)V99  VALUE 0.
            05  SALARY-TAX            PIC 9(9)V99  VALUE 0.
            05  FINAL-SAL             PIC 9(7)V99  VALUE 0.
+           05  RUN-SORT-KEY          PIC X        VALUE 'N'.
+               88  SORT-BY-NAME               VALUE 'N'.
+               88  SORT-BY-ID                 VALUE 'I'.
+           05  RUN-REPORT-MODE       PIC X        VALUE 'D'.
+               88  DETAIL-MODE                VALUE 'D'.
+               88  SUMMARY-MODE                VALUE 'S'.
+           05  RUN-DATE-OVERRIDE     PIC X(8)     VALUE SPACES.
+           05  RUN-DATE-OVERRIDE-R REDEFINES RUN-DATE-OVERRIDE.
+               10  RUN-DATE-OVERRIDE-YEAR      PIC 9(4).
+               10  RUN-DATE-OVERRIDE-MONTH     PIC 99.
+               10  RUN-DATE-OVERRIDE-DAY       PIC 99.
+           05  RATES-EOF             PIC X        VALUE 'F'.
+           05  CB-RATES-STATUS       PIC XX       VALUE '00'.
+           05  CB-TAX-RATE           PIC V999     VALUE .250.
+           05  CB-CKPT-STATUS        PIC XX       VALUE '00'.
+           05  CB-MASTER-STATUS      PIC XX       VALUE '00'.
+           05  CP-INTERVAL           PIC 99       VALUE 25.
+           05  START-STX             PIC 9(4) COMP VALUE 1.
+
+       01  RATE-TABLE-AREA.
+           05  RT-COUNT              PIC 99 COMP  VALUE 0.
+           05  RATE-TABLE OCCURS 0 TO 50 TIMES
+                   DEPENDING ON RT-COUNT
+                   INDEXED BY RTX.
+               10  RT-TAB-LOW        PIC 9(6)V99.
+               10  RT-TAB-HIGH       PIC 9(6)V99.
+               10  RT-TAB-RATE       PIC V999.
+
+       01  RUN-PATHS.
+           COPY CBPATH.
+           05  CB-PRTOUT-PATH         PIC X(80)
+                   VALUE 'C:\COBOL\STDTRPT.PRT'.
+
+       01  RUN-PARM.
+           05  RP-SORT-KEY           PIC X.
+           05  RP-RUN-DATE           PIC X(8).
+           05  RP-STUDENT-PATH       PIC X(80).
+           05  RP-PRTOUT-PATH        PIC X(80).
+           05  RP-REPORT-MODE        PIC X.
+
+       01  STUDENT-TABLE-AREA.
+           05  STU-COUNT             PIC 9(4) COMP VALUE 0.
+           05  STUDENT-TABLE OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON STU-COUNT
+                   INDEXED BY STX.
+               10  T-ID              PIC X(7).
+               10  T-LNAME           PIC X(15).
+               10  T-FNAME           PIC X(15).
+               10  T-INIT            PIC X.
+               10  T-GPA             PIC 9V99.
+               10  T-EX-STRT-SAL     PIC 9(6)V99.
+               10  T-BAND            PIC 9.
+
+       01  BAND-DESC-VALUES.
+           05  FILLER                PIC X(26)
+                   VALUE 'HONOR ROLL   (3.50-4.00):'.
+           05  FILLER                PIC X(26)
+                   VALUE 'DEANS LIST   (3.00-3.49):'.
+           05  FILLER                PIC X(26)
+                   VALUE 'SATISFACTORY (2.00-2.99):'.
+           05  FILLER                PIC X(26)
+                   VALUE 'BELOW STNDRD (0.00-1.99):'.
+       01  BAND-DESC-TABLE REDEFINES BAND-DESC-VALUES.
+           05  BAND-DESC             PIC X(26)    OCCURS 4 TIMES.
+
+       01  BAND-BREAK-DATA.
+           05  PREV-BAND             PIC 9        VALUE 0.
+           05  C-BANDCTR             PIC 9(4)     VALUE 0.
        01  HEADING1.
            05  FILLER               PIC X(6)     VALUE 'DATE: '.
            05  H1-DATE.
@@ -67,7 +196,7 @@
                    VALUE 'WILSON S COBOL STUDENT ROSTER'.
            05  FILLER               PIC X(44)    VALUE SPACES.
            05  FILLER               PIC X(6)     VALUE 'PAGES: '.
-           05  HI-PAGE              PIC Z9.
+           05  HI-PAGE              PIC Z,ZZ9.
        01  COL-HEADING1.
            05  FILLER               PIC X(119)   VALUE SPACES.
            05  FILLER               PIC X(11)    VALUE 'ANTICIPATED'.
@@ -97,58 +226,296 @@
        01  TOTAL-LINE.
            05  FILLER               PIC X(54)    VALUE SPACES.
            05  FILLER               PIC X(15)    VALUE 'STUDENT COUNT:'.
-           05  TOT-STUDENT-COUNT    PIC ZZ9.
+           05  TOT-STUDENT-COUNT    PIC Z,ZZ9.
+       01  AVG-TOTAL-LINE.
+           05  FILLER               PIC X(54)    VALUE SPACES.
+           05  FILLER               PIC X(9)     VALUE 'AVG GPA: '.
+           05  TOT-AVG-GPA          PIC Z.99.
+           05  FILLER               PIC X(3)     VALUE SPACES.
+           05  FILLER               PIC X(12)    VALUE 'AVG SALARY: '.
+           05  TOT-AVG-SALARY       PIC $ZZZ,ZZZ.99.
+           05  FILLER               PIC X(3)     VALUE SPACES.
+           05  FILLER               PIC X(12)    VALUE 'TOT SALARY: '.
+           05  TOT-SUM-SALARY       PIC $Z,ZZZ,ZZZ,ZZZ.99.
+       01  BAND-TOTAL-LINE.
+           05  FILLER               PIC X(20)    VALUE SPACES.
+           05  BT-LABEL             PIC X(26).
+           05  FILLER               PIC X(5)     VALUE SPACES.
+           05  BT-COUNT             PIC Z,ZZ9.
+       01  EX-TOTAL-LINE.
+           05  FILLER               PIC X(9)     VALUE SPACES.
+           05  FILLER               PIC X(23)
+                   VALUE 'EXCEPTION RECORD COUNT:'.
+           05  EX-TOT-COUNT         PIC Z,ZZ9.
 
        procedure division.
        L1-MAIN.
            PERFORM L2-INIT.
            PERFORM L2-MAINLINE
-               UNTIL EOF = 'T'.
+               VARYING STX FROM START-STX BY 1
+               UNTIL STX > STU-COUNT.
            PERFORM L2-CLOSING.
            STOP RUN.
 
        L2-INIT.
-           MOVE FUNCTION current-date      TO CURRENT-DATE-AND-TIME.
-           MOVE CURRENT-DAY                TO H1-DAY.
-           MOVE CURRENT-MONTH              TO H1-MONTH.
-           MOVE CURRENT-YEAR               TO H1-YEAR.
+           PERFORM L3-GET-RUN-PARM.
+           IF RUN-DATE-OVERRIDE = SPACES
+               MOVE FUNCTION current-date  TO CURRENT-DATE-AND-TIME
+               MOVE CURRENT-DAY            TO H1-DAY
+               MOVE CURRENT-MONTH          TO H1-MONTH
+               MOVE CURRENT-YEAR           TO H1-YEAR
+           ELSE
+               MOVE RUN-DATE-OVERRIDE-DAY   TO H1-DAY
+               MOVE RUN-DATE-OVERRIDE-MONTH TO H1-MONTH
+               MOVE RUN-DATE-OVERRIDE-YEAR  TO H1-YEAR
+           END-IF.
            OPEN INPUT STUDENT-MASTER.
+           IF CB-MASTER-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING STUDENT-MASTER - STATUS: '
+                   CB-MASTER-STATUS
+               STOP RUN
+           END-IF.
            OPEN OUTPUT PRTOUT.
+           OPEN OUTPUT EXCPOUT.
+           OPEN OUTPUT PAYEXTRACT.
+           PERFORM L2-LOAD-RATES.
+           PERFORM L2-LOAD-MASTER.
+           PERFORM L2-SORT-MASTER.
+           PERFORM L2-WRITE-PAYROLL.
+           PERFORM L2-CHECK-RESTART.
            PERFORM L4-HEADINGS.
+
+       L3-GET-RUN-PARM.
+           MOVE SPACES TO RUN-PARM.
+           ACCEPT RUN-PARM FROM SYSIN.
+           MOVE RP-SORT-KEY TO RUN-SORT-KEY.
+           IF NOT SORT-BY-ID
+               MOVE 'N' TO RUN-SORT-KEY.
+           MOVE RP-RUN-DATE TO RUN-DATE-OVERRIDE.
+           IF RP-STUDENT-PATH NOT = SPACES
+               MOVE RP-STUDENT-PATH TO CB-STUDENT-MASTER-PATH.
+           IF RP-PRTOUT-PATH NOT = SPACES
+               MOVE RP-PRTOUT-PATH TO CB-PRTOUT-PATH.
+           MOVE RP-REPORT-MODE TO RUN-REPORT-MODE.
+           IF NOT DETAIL-MODE AND NOT SUMMARY-MODE
+               MOVE 'D' TO RUN-REPORT-MODE.
+
+       L2-CHECK-RESTART.
+           MOVE 1 TO START-STX.
+           OPEN INPUT CHKPTFILE.
+           IF CB-CKPT-STATUS = '00'
+               READ CHKPTFILE
+                   AT end
+                       CONTINUE
+                   NOT AT end
+                       IF CP-COUNT > 0 AND CP-COUNT <= STU-COUNT
+                        AND CP-LAST-ID = T-ID (CP-COUNT)
+                           COMPUTE START-STX = CP-COUNT + 1
+                           MOVE CP-STUCTR    TO C-STUCTR
+                           MOVE CP-BAND      TO PREV-BAND
+                           MOVE CP-BANDCTR   TO C-BANDCTR
+                           MOVE CP-GPA-SUM   TO C-GPA-SUM
+                           MOVE CP-SAL-SUM   TO C-SAL-SUM
+                       END-IF
+               END-READ
+               CLOSE CHKPTFILE
+           END-IF.
+
+       L2-LOAD-RATES.
+           OPEN INPUT RATESFILE.
+           IF CB-RATES-STATUS = '00'
+               PERFORM L3-RATES-READ
+               PERFORM L3-RATES-BUILD-TABLE
+                   UNTIL RATES-EOF = 'T'
+               CLOSE RATESFILE
+           END-IF.
+
+       L3-RATES-READ.
+           READ RATESFILE
+               AT end
+                   MOVE 'T' TO RATES-EOF.
+
+       L3-RATES-BUILD-TABLE.
+           ADD 1                    TO RT-COUNT.
+           MOVE RT-LOW-SAL          TO RT-TAB-LOW (RT-COUNT).
+           MOVE RT-HIGH-SAL         TO RT-TAB-HIGH (RT-COUNT).
+           MOVE RT-RATE             TO RT-TAB-RATE (RT-COUNT).
+           PERFORM L3-RATES-READ.
+
+       L2-LOAD-MASTER.
            PERFORM L3-READ.
+           PERFORM L3-BUILD-TABLE
+               UNTIL EOF = 'T'.
+           CLOSE STUDENT-MASTER.
+           MOVE C-EXCTR TO EX-TOT-COUNT.
+           WRITE EX-REC FROM EX-TOTAL-LINE.
+           CLOSE EXCPOUT.
+
+       L2-SORT-MASTER.
+           IF SORT-BY-ID
+               SORT STUDENT-TABLE
+                   ASCENDING KEY T-BAND
+                   ASCENDING KEY T-ID
+           ELSE
+               SORT STUDENT-TABLE
+                   ASCENDING KEY T-BAND
+                   ASCENDING KEY T-LNAME T-FNAME
+           END-IF.
+
+       L2-WRITE-PAYROLL.
+           PERFORM L3-PAYROLL-ONE
+               VARYING STX FROM 1 BY 1
+               UNTIL STX > STU-COUNT.
+
+       L3-PAYROLL-ONE.
+           PERFORM L4-LOOKUP-RATE.
+           COMPUTE SALARY-TAX = T-EX-STRT-SAL (STX) * CB-TAX-RATE.
+           COMPUTE FINAL-SAL = T-EX-STRT-SAL (STX) - SALARY-TAX.
+           PERFORM L4-PAYEXTRACT.
 
        L2-MAINLINE.
+           IF PREV-BAND NOT = 0 AND T-BAND (STX) NOT = PREV-BAND
+               PERFORM L3-BAND-SUBTOTAL
+           END-IF.
+           MOVE T-BAND (STX) TO PREV-BAND.
+           ADD 1 TO C-BANDCTR.
            PERFORM L3-CALCS.
            PERFORM L3-MOVES.
-           PERFORM L3-READ.
+           IF FUNCTION MOD (STX, CP-INTERVAL) = 0
+               PERFORM L4-WRITE-CHECKPOINT
+           END-IF.
+
+       L4-WRITE-CHECKPOINT.
+           MOVE STX              TO CP-COUNT.
+           MOVE T-ID (STX)       TO CP-LAST-ID.
+           MOVE C-STUCTR         TO CP-STUCTR.
+           MOVE C-PCTR           TO CP-PCTR.
+           MOVE PREV-BAND        TO CP-BAND.
+           MOVE C-BANDCTR        TO CP-BANDCTR.
+           MOVE C-GPA-SUM        TO CP-GPA-SUM.
+           MOVE C-SAL-SUM        TO CP-SAL-SUM.
+           OPEN OUTPUT CHKPTFILE.
+           WRITE CP-REC.
+           CLOSE CHKPTFILE.
 
        L2-CLOSING.
+           IF PREV-BAND NOT = 0
+               PERFORM L3-BAND-SUBTOTAL
+           END-IF.
            MOVE C-STUCTR TO TOT-STUDENT-COUNT.
            WRITE PRTLINE FROM TOTAL-LINE
                AFTER ADVANCING 3 lines.
-           CLOSE STUDENT-MASTER.
+           PERFORM L3-WRITE-AVERAGES.
            CLOSE PRTOUT.
+           CLOSE PAYEXTRACT.
+           PERFORM L4-CLEAR-CHECKPOINT.
+
+       L4-CLEAR-CHECKPOINT.
+           MOVE 0        TO CP-COUNT.
+           MOVE SPACES   TO CP-LAST-ID.
+           OPEN OUTPUT CHKPTFILE.
+           WRITE CP-REC.
+           CLOSE CHKPTFILE.
+
+       L3-WRITE-AVERAGES.
+           IF C-STUCTR > 0
+               COMPUTE TOT-AVG-GPA ROUNDED = C-GPA-SUM / C-STUCTR
+               COMPUTE TOT-AVG-SALARY ROUNDED = C-SAL-SUM / C-STUCTR
+           END-IF.
+           MOVE C-SAL-SUM TO TOT-SUM-SALARY.
+           WRITE PRTLINE FROM AVG-TOTAL-LINE
+               AFTER ADVANCING 2 lines.
+
+       L3-BAND-SUBTOTAL.
+           MOVE BAND-DESC (PREV-BAND)  TO BT-LABEL.
+           MOVE C-BANDCTR              TO BT-COUNT.
+           WRITE PRTLINE FROM BAND-TOTAL-LINE
+               AFTER ADVANCING 2 lines
+                   AT eop
+                       PERFORM L4-HEADINGS.
+           MOVE 0 TO C-BANDCTR.
 
        L3-READ.
            READ STUDENT-MASTER
                AT end
                    MOVE 'T' TO EOF.
 
+       L3-BUILD-TABLE.
+           IF I-GPA NOT NUMERIC OR I-GPA > 4.00
+               PERFORM L3-WRITE-EXCEPTION
+           ELSE
+               ADD 1                TO STU-COUNT
+               MOVE I-ID            TO T-ID (STU-COUNT)
+               MOVE I-LNAME         TO T-LNAME (STU-COUNT)
+               MOVE I-FNAME         TO T-FNAME (STU-COUNT)
+               MOVE I-INIT          TO T-INIT (STU-COUNT)
+               MOVE I-GPA           TO T-GPA (STU-COUNT)
+               MOVE I-EX-STRT-SAL   TO T-EX-STRT-SAL (STU-COUNT)
+               EVALUATE TRUE
+                   WHEN I-GPA >= 3.50
+                       MOVE 1 TO T-BAND (STU-COUNT)
+                   WHEN I-GPA >= 3.00
+                       MOVE 2 TO T-BAND (STU-COUNT)
+                   WHEN I-GPA >= 2.00
+                       MOVE 3 TO T-BAND (STU-COUNT)
+                   WHEN OTHER
+                       MOVE 4 TO T-BAND (STU-COUNT)
+               END-EVALUATE
+           END-IF.
+           PERFORM L3-READ.
+
+       L3-WRITE-EXCEPTION.
+           ADD 1                    TO C-EXCTR.
+           INITIALIZE EX-REC.
+           MOVE I-ID                TO EX-ID.
+           MOVE I-GPA-X             TO EX-RAW-GPA.
+           IF I-GPA NOT NUMERIC
+               MOVE 'GPA NOT NUMERIC'        TO EX-REASON
+           ELSE
+               MOVE 'GPA OUT OF RANGE 0-4.00' TO EX-REASON
+           END-IF.
+           WRITE EX-REC.
+
        L3-CALCS.
            ADD 1 TO C-STUCTR.
-           COMPUTE SALARY-TAX = I-EX-STRT-SAL * .25.
-           COMPUTE FINAL-SAL = I-EX-STRT-SAL - SALARY-TAX.
+           PERFORM L4-LOOKUP-RATE.
+           COMPUTE SALARY-TAX = T-EX-STRT-SAL (STX) * CB-TAX-RATE.
+           COMPUTE FINAL-SAL = T-EX-STRT-SAL (STX) - SALARY-TAX.
+           ADD T-GPA (STX)   TO C-GPA-SUM.
+           ADD FINAL-SAL     TO C-SAL-SUM.
+
+       L4-LOOKUP-RATE.
+           MOVE .250 TO CB-TAX-RATE.
+           IF RT-COUNT > 0
+               SET RTX TO 1
+               SEARCH RATE-TABLE
+                   AT end
+                       CONTINUE
+                   WHEN T-EX-STRT-SAL (STX) >= RT-TAB-LOW (RTX)
+                    AND T-EX-STRT-SAL (STX) <= RT-TAB-HIGH (RTX)
+                       MOVE RT-TAB-RATE (RTX) TO CB-TAX-RATE
+               END-SEARCH
+           END-IF.
 
        L3-MOVES.
-           MOVE I-ID           TO O-ID.
-           MOVE I-LNAME        TO O-LAST-NAME.
-           MOVE I-FNAME        TO O-FIRST-NAME.
-           MOVE I-GPA          TO O-GPA.
-           MOVE FINAL-SAL      TO O-SALARY.
-           WRITE PRTLINE FROM DETAIL-LINE
-               AFTER ADVANCING 2 lines
-                   AT eop
-                       PERFORM L4-HEADINGS.
+           IF DETAIL-MODE
+               MOVE T-ID (STX)      TO O-ID
+               MOVE T-LNAME (STX)   TO O-LAST-NAME
+               MOVE T-FNAME (STX)   TO O-FIRST-NAME
+               MOVE T-GPA (STX)     TO O-GPA
+               MOVE FINAL-SAL       TO O-SALARY
+               WRITE PRTLINE FROM DETAIL-LINE
+                   AFTER ADVANCING 2 lines
+                       AT eop
+                           PERFORM L4-HEADINGS
+           END-IF.
+
+       L4-PAYEXTRACT.
+           MOVE T-ID (STX)      TO PAY-ID.
+           MOVE T-LNAME (STX)   TO PAY-LNAME.
+           MOVE T-FNAME (STX)   TO PAY-FNAME.
+           MOVE FINAL-SAL       TO PAY-SALARY.
+           WRITE PAY-REC.
 
        L4-HEADINGS.
            ADD 1 TO C-PCTR.
