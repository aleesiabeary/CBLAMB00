@@ -0,0 +1,8 @@
+      *****************************************************************
+      * CBPATH - shared STUDENT-MASTER path, used by CBLAMB00 and its
+      * companion lookup/maintenance programs so all three stay
+      * pointed at the same run's data file instead of each hardcoding
+      * its own copy of the literal.
+      *****************************************************************
+	   05  CB-STUDENT-MASTER-PATH     PIC X(80)
+			   VALUE 'C:\COBOL\STDNTMST.DAT'.
