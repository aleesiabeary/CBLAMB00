@@ -0,0 +1,13 @@
+      *****************************************************************
+      * STDNTREC - STUDENT-MASTER record layout, shared by CBLAMB00
+      * and its companion lookup/maintenance programs.
+      *****************************************************************
+	   01 I-REC.
+		   05 I-ID                    PIC X(7).
+		   05 I-NAME.
+			   10 I-LNAME             PIC X(15).
+			   10 I-FNAME             PIC X(15).
+			   10 I-INIT              PIC X.
+		   05 I-GPA                   PIC 9V99.
+		   05 I-GPA-X REDEFINES I-GPA PIC X(3).
+	       05 I-EX-STRT-SAL           PIC 9(6)V99.
