@@ -0,0 +1,271 @@
+       identification division.
+       program-id. CBLAMB02.
+	   AUTHOR.    Aleesia Beary
+	   DATE-WRITTEN. 02/02/2018
+
+************************************************************************
+      * CBLAMB02 - applies a transaction file of adds/changes/deletes,
+      * keyed on I-ID, to STUDENT-MASTER and writes an audit log of what
+      * changed and when, so corrections to STDNTMST.DAT go through a
+      * controlled process instead of ad hoc edits to production data.
+      *
+      * TR-FUNCTION values on the transaction file:
+      *     A  ADD a new student
+      *     C  CHANGE an existing student (blank/zero fields = no
+      *        change to that field)
+      *     D  DELETE an existing student
+************************************************************************
+
+       environment division.
+	   INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANFILE
+			   ASSIGN TO 'C:\COBOL\STDNTTRN.DAT'
+			   ORGANIZATION IS LINE SEQUENTIAL.
+		   SELECT STUDENT-MASTER
+			   ASSIGN TO CB-STUDENT-MASTER-PATH
+	           ORGANIZATION IS INDEXED
+			   ACCESS MODE IS DYNAMIC
+			   RECORD KEY IS I-ID
+			   FILE STATUS IS CB-MASTER-STATUS.
+		   SELECT AUDITLOG
+			   ASSIGN TO 'C:\COBOL\STDNTAUD.DAT'
+			   ORGANIZATION IS LINE SEQUENTIAL.
+
+       data division.
+	   FILE SECTION.
+
+	   FD  TRANFILE
+		   LABEL RECORD IS STANDARD
+		   DATA RECORD IS TR-REC
+		   RECORD CONTAINS 50 CHARACTERS.
+		   01 TR-REC.
+			   05 TR-FUNCTION             PIC X.
+			   05 TR-ID                   PIC X(7).
+			   05 TR-LNAME                PIC X(15).
+			   05 TR-FNAME                PIC X(15).
+			   05 TR-INIT                 PIC X.
+			   05 TR-GPA                  PIC 9V99.
+			   05 TR-EX-STRT-SAL          PIC 9(6)V99.
+
+	   FD  STUDENT-MASTER
+		   LABEL RECORD IS STANDARD
+		   DATA RECORD IS I-REC
+	       RECORD CONTAINS 49 CHARACTERS.
+	       COPY STDNTREC.
+
+	   FD  AUDITLOG
+		   LABEL RECORD IS STANDARD
+		   DATA RECORD IS AU-REC
+		   RECORD CONTAINS 71 CHARACTERS.
+		   01 AU-REC.
+			   05 AU-DATE                 PIC X(8).
+			   05 FILLER                  PIC X(1).
+			   05 AU-TIME                 PIC X(8).
+			   05 FILLER                  PIC X(1).
+			   05 AU-FUNCTION             PIC X(8).
+			   05 FILLER                  PIC X(1).
+			   05 AU-ID                   PIC X(7).
+			   05 FILLER                  PIC X(1).
+			   05 AU-DETAIL               PIC X(36).
+
+       working-storage section.
+       01  RUN-PATHS.
+           COPY CBPATH.
+
+       01  RUN-PARM.
+           05  RP-STUDENT-PATH       PIC X(80).
+
+       01  MISC.
+           05  TRAN-EOF              PIC X        VALUE 'F'.
+           05  CB-MASTER-STATUS      PIC XX       VALUE '00'.
+           05  CURRENT-DATE-AND-TIME.
+               10  CURRENT-YEAR      PIC X(4).
+               10  CURRENT-MONTH     PIC XX.
+               10  CURRENT-DAY       PIC XX.
+               10  CURRENT-TIME      PIC X(11).
+           05  C-ADDCTR              PIC 99       VALUE 0.
+           05  C-CHGCTR              PIC 99       VALUE 0.
+           05  C-DELCTR              PIC 99       VALUE 0.
+           05  C-ERRCTR              PIC 99       VALUE 0.
+       01  AUDIT-STAMP.
+           05  AS-DATE.
+               10  AS-YEAR           PIC X(4).
+               10  AS-MONTH          PIC XX.
+               10  AS-DAY            PIC XX.
+           05  AS-TIME               PIC X(8).
+       01  AUDIT-MSG.
+           05  AM-FUNCTION           PIC X(8).
+           05  AM-ID                 PIC X(7).
+           05  AM-DETAIL             PIC X(36).
+
+       procedure division.
+       L1-MAIN.
+           PERFORM L2-INIT.
+           PERFORM L2-PROCESS-TRANSACTIONS
+               UNTIL TRAN-EOF = 'T'.
+           PERFORM L2-CLOSING.
+           STOP RUN.
+
+       L2-INIT.
+           PERFORM L3-GET-RUN-PARM.
+           MOVE FUNCTION current-date      TO CURRENT-DATE-AND-TIME.
+           MOVE CURRENT-YEAR               TO AS-YEAR.
+           MOVE CURRENT-MONTH               TO AS-MONTH.
+           MOVE CURRENT-DAY                 TO AS-DAY.
+           MOVE CURRENT-TIME (1:8)           TO AS-TIME.
+           OPEN INPUT TRANFILE.
+           OPEN I-O STUDENT-MASTER.
+           IF CB-MASTER-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING STUDENT-MASTER - STATUS: '
+                   CB-MASTER-STATUS
+               STOP RUN
+           END-IF.
+           OPEN EXTEND AUDITLOG.
+           PERFORM L3-TRAN-READ.
+
+       L3-GET-RUN-PARM.
+           MOVE SPACES TO RUN-PARM.
+           ACCEPT RUN-PARM FROM SYSIN.
+           IF RP-STUDENT-PATH NOT = SPACES
+               MOVE RP-STUDENT-PATH TO CB-STUDENT-MASTER-PATH.
+
+       L2-PROCESS-TRANSACTIONS.
+           PERFORM L3-APPLY-TRANSACTION.
+           PERFORM L3-TRAN-READ.
+
+       L2-CLOSING.
+           CLOSE TRANFILE.
+           CLOSE STUDENT-MASTER.
+           CLOSE AUDITLOG.
+           DISPLAY 'CBLAMB02 MAINTENANCE RUN COMPLETE'.
+           DISPLAY 'ADDS: '     C-ADDCTR
+               '  CHANGES: '    C-CHGCTR
+               '  DELETES: '    C-DELCTR
+               '  ERRORS: '     C-ERRCTR.
+
+       L3-TRAN-READ.
+           READ TRANFILE
+               AT end
+                   MOVE 'T' TO TRAN-EOF.
+
+       L3-APPLY-TRANSACTION.
+           EVALUATE TR-FUNCTION
+               WHEN 'A'
+                   PERFORM L4-ADD-STUDENT
+               WHEN 'C'
+                   PERFORM L4-CHANGE-STUDENT
+               WHEN 'D'
+                   PERFORM L4-DELETE-STUDENT
+               WHEN OTHER
+                   PERFORM L4-LOG-BAD-FUNCTION
+           END-EVALUATE.
+
+       L4-ADD-STUDENT.
+           IF TR-GPA NOT NUMERIC OR TR-GPA > 4.00
+               ADD 1 TO C-ERRCTR
+               MOVE 'ADD'             TO AM-FUNCTION
+               MOVE TR-ID             TO AM-ID
+               MOVE 'REJECTED - INVALID GPA'
+                                      TO AM-DETAIL
+               PERFORM L5-WRITE-AUDIT
+           ELSE
+               MOVE TR-ID           TO I-ID
+               MOVE TR-LNAME        TO I-LNAME
+               MOVE TR-FNAME        TO I-FNAME
+               MOVE TR-INIT         TO I-INIT
+               MOVE TR-GPA          TO I-GPA
+               MOVE TR-EX-STRT-SAL  TO I-EX-STRT-SAL
+               WRITE I-REC
+                   INVALID KEY
+                       ADD 1 TO C-ERRCTR
+                       MOVE 'ADD'             TO AM-FUNCTION
+                       MOVE TR-ID             TO AM-ID
+                       MOVE 'REJECTED - DUPLICATE STUDENT ID'
+                                              TO AM-DETAIL
+                       PERFORM L5-WRITE-AUDIT
+                   NOT INVALID KEY
+                       ADD 1 TO C-ADDCTR
+                       MOVE 'ADD'             TO AM-FUNCTION
+                       MOVE TR-ID             TO AM-ID
+                       MOVE 'STUDENT ADDED'   TO AM-DETAIL
+                       PERFORM L5-WRITE-AUDIT
+               END-WRITE
+           END-IF.
+
+       L4-CHANGE-STUDENT.
+           MOVE TR-ID TO I-ID.
+           READ STUDENT-MASTER
+               INVALID KEY
+                   ADD 1 TO C-ERRCTR
+                   MOVE 'CHANGE'          TO AM-FUNCTION
+                   MOVE TR-ID             TO AM-ID
+                   MOVE 'REJECTED - STUDENT ID NOT FOUND'
+                                          TO AM-DETAIL
+                   PERFORM L5-WRITE-AUDIT
+               NOT INVALID KEY
+                   PERFORM L4-APPLY-CHANGES
+           END-READ.
+
+       L4-APPLY-CHANGES.
+           IF TR-LNAME NOT = SPACES
+               MOVE TR-LNAME TO I-LNAME.
+           IF TR-FNAME NOT = SPACES
+               MOVE TR-FNAME TO I-FNAME.
+           IF TR-INIT NOT = SPACE
+               MOVE TR-INIT TO I-INIT.
+           IF TR-GPA NUMERIC AND TR-GPA > 0 AND TR-GPA NOT > 4.00
+               MOVE TR-GPA TO I-GPA.
+           IF TR-EX-STRT-SAL NUMERIC AND TR-EX-STRT-SAL > 0
+               MOVE TR-EX-STRT-SAL TO I-EX-STRT-SAL.
+           REWRITE I-REC
+               INVALID KEY
+                   ADD 1 TO C-ERRCTR
+                   MOVE 'CHANGE'          TO AM-FUNCTION
+                   MOVE TR-ID             TO AM-ID
+                   MOVE 'REWRITE FAILED'  TO AM-DETAIL
+                   PERFORM L5-WRITE-AUDIT
+               NOT INVALID KEY
+                   ADD 1 TO C-CHGCTR
+                   MOVE 'CHANGE'          TO AM-FUNCTION
+                   MOVE TR-ID             TO AM-ID
+                   MOVE 'STUDENT CHANGED' TO AM-DETAIL
+                   PERFORM L5-WRITE-AUDIT
+           END-REWRITE.
+
+       L4-DELETE-STUDENT.
+           MOVE TR-ID TO I-ID.
+           DELETE STUDENT-MASTER
+               INVALID KEY
+                   ADD 1 TO C-ERRCTR
+                   MOVE 'DELETE'          TO AM-FUNCTION
+                   MOVE TR-ID             TO AM-ID
+                   MOVE 'REJECTED - STUDENT ID NOT FOUND'
+                                          TO AM-DETAIL
+                   PERFORM L5-WRITE-AUDIT
+               NOT INVALID KEY
+                   ADD 1 TO C-DELCTR
+                   MOVE 'DELETE'          TO AM-FUNCTION
+                   MOVE TR-ID             TO AM-ID
+                   MOVE 'STUDENT DELETED' TO AM-DETAIL
+                   PERFORM L5-WRITE-AUDIT
+           END-DELETE.
+
+       L4-LOG-BAD-FUNCTION.
+           ADD 1 TO C-ERRCTR.
+           MOVE 'UNKNOWN'       TO AM-FUNCTION.
+           MOVE TR-ID           TO AM-ID.
+           MOVE 'REJECTED - INVALID TRANSACTION FUNCTION CODE'
+                                TO AM-DETAIL.
+           PERFORM L5-WRITE-AUDIT.
+
+       L5-WRITE-AUDIT.
+           INITIALIZE AU-REC.
+           MOVE AS-DATE         TO AU-DATE.
+           MOVE AS-TIME         TO AU-TIME.
+           MOVE AM-FUNCTION     TO AU-FUNCTION.
+           MOVE AM-ID           TO AU-ID.
+           MOVE AM-DETAIL       TO AU-DETAIL.
+           WRITE AU-REC.
+
+       end program CBLAMB02.
