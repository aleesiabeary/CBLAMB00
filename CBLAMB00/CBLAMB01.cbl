@@ -0,0 +1,164 @@
+       identification division.
+       program-id. CBLAMB01.
+	   AUTHOR.    Aleesia Beary
+	   DATE-WRITTEN. 01/15/2018
+
+************************************************************************
+      * CBLAMB01 - interactive inquiry/update of a single STUDENT-MASTER
+      * record by I-ID.  Companion to CBLAMB00 so a bad row no longer
+      * has to be patched by hand-editing STDNTMST.DAT in a text editor.
+************************************************************************
+
+       environment division.
+	   INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER
+			   ASSIGN TO CB-STUDENT-MASTER-PATH
+	           ORGANIZATION IS INDEXED
+			   ACCESS MODE IS DYNAMIC
+			   RECORD KEY IS I-ID
+			   FILE STATUS IS CB-FILE-STATUS.
+
+       data division.
+	   FILE SECTION.
+
+	   FD  STUDENT-MASTER
+		   LABEL RECORD IS STANDARD
+		   DATA RECORD IS I-REC
+	       RECORD CONTAINS 49 CHARACTERS.
+	       COPY STDNTREC.
+
+       working-storage section.
+       01  RUN-PATHS.
+           COPY CBPATH.
+
+       01  RUN-PARM.
+           05  RP-STUDENT-PATH       PIC X(80).
+
+       01  MISC.
+           05  CB-FILE-STATUS        PIC XX       VALUE '00'.
+           05  CB-CONTINUE           PIC X        VALUE 'Y'.
+               88  KEEP-GOING                 VALUE 'Y'.
+           05  CB-FUNCTION           PIC X        VALUE SPACE.
+               88  FN-INQUIRE                 VALUE 'I' 'i'.
+               88  FN-UPDATE                  VALUE 'U' 'u'.
+               88  FN-QUIT                    VALUE 'Q' 'q'.
+           05  CB-SEARCH-ID          PIC X(7).
+           05  CB-NEW-LNAME          PIC X(15).
+           05  CB-NEW-FNAME          PIC X(15).
+           05  CB-NEW-INIT           PIC X.
+           05  CB-NEW-GPA            PIC X(3).
+           05  CB-NEW-GPA-N REDEFINES CB-NEW-GPA
+                                     PIC 9V99.
+           05  CB-NEW-SAL            PIC X(8).
+           05  CB-NEW-SAL-N REDEFINES CB-NEW-SAL
+                                     PIC 9(6)V99.
+
+       procedure division.
+       L1-MAIN.
+           PERFORM L2-GET-RUN-PARM.
+           OPEN I-O STUDENT-MASTER.
+           IF CB-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING STUDENT-MASTER - STATUS: '
+                   CB-FILE-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM L2-PROCESS-REQUEST
+               UNTIL NOT KEEP-GOING.
+           CLOSE STUDENT-MASTER.
+           STOP RUN.
+
+       L2-GET-RUN-PARM.
+           MOVE SPACES TO RUN-PARM.
+           ACCEPT RUN-PARM FROM SYSIN.
+           IF RP-STUDENT-PATH NOT = SPACES
+               MOVE RP-STUDENT-PATH TO CB-STUDENT-MASTER-PATH.
+
+       L2-PROCESS-REQUEST.
+           PERFORM L3-GET-FUNCTION.
+           EVALUATE TRUE
+               WHEN FN-INQUIRE
+                   PERFORM L3-INQUIRE
+               WHEN FN-UPDATE
+                   PERFORM L3-UPDATE
+               WHEN FN-QUIT
+                   MOVE 'N' TO CB-CONTINUE
+               WHEN OTHER
+                   DISPLAY 'INVALID FUNCTION - ENTER I, U, OR Q'.
+
+       L3-GET-FUNCTION.
+           DISPLAY 'ENTER FUNCTION (I=INQUIRE, U=UPDATE, Q=QUIT): '
+               WITH NO ADVANCING.
+           ACCEPT CB-FUNCTION FROM CONSOLE.
+
+       L3-INQUIRE.
+           DISPLAY 'ENTER STUDENT ID: ' WITH NO ADVANCING.
+           ACCEPT CB-SEARCH-ID FROM CONSOLE.
+           MOVE CB-SEARCH-ID TO I-ID.
+           READ STUDENT-MASTER
+               INVALID KEY
+                   DISPLAY 'STUDENT ID NOT FOUND: ' CB-SEARCH-ID
+               NOT INVALID KEY
+                   PERFORM L4-DISPLAY-RECORD
+           END-READ.
+
+       L3-UPDATE.
+           DISPLAY 'ENTER STUDENT ID: ' WITH NO ADVANCING.
+           ACCEPT CB-SEARCH-ID FROM CONSOLE.
+           MOVE CB-SEARCH-ID TO I-ID.
+           READ STUDENT-MASTER
+               INVALID KEY
+                   DISPLAY 'STUDENT ID NOT FOUND: ' CB-SEARCH-ID
+               NOT INVALID KEY
+                   PERFORM L4-DISPLAY-RECORD
+                   PERFORM L4-GET-CHANGES
+                   REWRITE I-REC
+                       INVALID KEY
+                           DISPLAY 'REWRITE FAILED FOR ID: '
+                               CB-SEARCH-ID
+           END-READ.
+
+       L4-DISPLAY-RECORD.
+           DISPLAY 'ID: ' I-ID
+               '  NAME: ' I-LNAME ', ' I-FNAME ' ' I-INIT
+               '  GPA: ' I-GPA
+               '  SALARY: ' I-EX-STRT-SAL.
+
+       L4-GET-CHANGES.
+           DISPLAY 'ENTER NEW LAST NAME (BLANK = NO CHANGE): '
+               WITH NO ADVANCING.
+           ACCEPT CB-NEW-LNAME FROM CONSOLE.
+           IF CB-NEW-LNAME NOT = SPACES
+               MOVE CB-NEW-LNAME TO I-LNAME.
+           DISPLAY 'ENTER NEW FIRST NAME (BLANK = NO CHANGE): '
+               WITH NO ADVANCING.
+           ACCEPT CB-NEW-FNAME FROM CONSOLE.
+           IF CB-NEW-FNAME NOT = SPACES
+               MOVE CB-NEW-FNAME TO I-FNAME.
+           DISPLAY 'ENTER NEW MIDDLE INITIAL (BLANK = NO CHANGE): '
+               WITH NO ADVANCING.
+           ACCEPT CB-NEW-INIT FROM CONSOLE.
+           IF CB-NEW-INIT NOT = SPACE
+               MOVE CB-NEW-INIT TO I-INIT.
+           DISPLAY 'ENTER NEW GPA (BLANK = NO CHANGE): '
+               WITH NO ADVANCING.
+           ACCEPT CB-NEW-GPA FROM CONSOLE.
+           IF CB-NEW-GPA NOT = SPACES
+               IF CB-NEW-GPA-N NUMERIC AND CB-NEW-GPA-N NOT > 4.00
+                   MOVE CB-NEW-GPA-N TO I-GPA
+               ELSE
+                   DISPLAY 'INVALID GPA - VALUE NOT CHANGED'
+               END-IF
+           END-IF.
+           DISPLAY 'ENTER NEW STARTING SALARY (BLANK = NO CHANGE): '
+               WITH NO ADVANCING.
+           ACCEPT CB-NEW-SAL FROM CONSOLE.
+           IF CB-NEW-SAL NOT = SPACES
+               IF CB-NEW-SAL-N NUMERIC
+                   MOVE CB-NEW-SAL-N TO I-EX-STRT-SAL
+               ELSE
+                   DISPLAY 'INVALID SALARY - VALUE NOT CHANGED'
+               END-IF
+           END-IF.
+
+       end program CBLAMB01.
